@@ -0,0 +1,189 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LEAPBAT.
+000300 AUTHOR. TOURNAMENT-SYSTEMS-GROUP.
+000400 INSTALLATION. TOURNAMENT-SYSTEMS-GROUP.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*=================================================================
+000800* LEAPBAT  --  batch leap-year determination for a whole file of
+000900*              candidate years.
+001000*
+001100* Reads YEARFILE, one candidate year per record, CALLs LEAP for
+001200* each and writes a leap/non-leap line to LEAPRPT.  A checkpoint
+001300* record is rewritten to LEAPCKPT after every year, matching
+001400* LEAPRPT's own write granularity, so a rerun after an abend can
+001500* skip exactly the years already reported instead of starting
+001550* the file over or replaying any of them a second time.  This is
+001560* built as a separate driver around LEAP, the same way YACHTBAT
+001700* is built around YACHT/YSCORE, because LEAP was made a plain
+001750* CALLable
+001800* subroutine (LK-YEAR/LK-RESULT) rather than a self-contained
+001900* job in its own right.
+002000*
+002100* MODIFICATION HISTORY
+002200*   2026-08-09  TSG  Initial version.
+002300*=================================================================
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT YEAR-FILE ASSIGN TO "YEARFILE"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-YEAR-STATUS.
+003000     SELECT LEAP-REPORT ASSIGN TO "LEAPRPT"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-REPORT-STATUS.
+003300     SELECT CHECKPOINT-FILE ASSIGN TO "LEAPCKPT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-CKPT-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  YEAR-FILE.
+003900 COPY YEARREC.
+004000 FD  LEAP-REPORT.
+004100 01  LEAP-REPORT-LINE            PIC X(80).
+004200 FD  CHECKPOINT-FILE.
+004300 COPY CHKPT.
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-YEAR-STATUS              PIC X(02).
+004600 01  WS-REPORT-STATUS            PIC X(02).
+004700 01  WS-CKPT-STATUS              PIC X(02).
+004800 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+004900     88  END-OF-YEAR-FILE               VALUE "Y".
+005000 01  WS-CKPT-FOUND               PIC X(01) VALUE "N".
+005100     88  CHECKPOINT-WAS-FOUND           VALUE "Y".
+005200 01  WS-RUN-ID                   PIC 9(08) VALUE 0.
+005300 01  WS-RECORD-COUNT             PIC 9(08) VALUE 0.
+005400 01  WS-SKIP-COUNT               PIC 9(08) VALUE 0.
+005500 01  WS-SKIP-IDX                 PIC 9(08) VALUE 0.
+005850 01  WS-CKPT-FILENAME            PIC X(08) VALUE "LEAPCKPT".
+005860 01  WS-CKPT-DELETE-RC           PIC S9(09) COMP-5 VALUE 0.
+005900 01  WS-LEAP-FLAG                PIC 9(01).
+006000     88  WS-YEAR-IS-LEAP                VALUE 1.
+006100*----------------------------------------------------------------
+006200* Report line layouts, moved into LEAP-REPORT-LINE before WRITE.
+006300*----------------------------------------------------------------
+006400 01  WS-HEADING-LINE.
+006500     05  FILLER PIC X(22) VALUE "LEAP YEAR BATCH REPORT".
+006600     05  FILLER PIC X(58) VALUE SPACES.
+006700 01  WS-DETAIL-LINE.
+006800     05  DL-YEAR                 PIC 9(04).
+006900     05  FILLER                  PIC X(04) VALUE SPACES.
+007000     05  DL-RESULT-TEXT          PIC X(16).
+007100     05  FILLER                  PIC X(56) VALUE SPACES.
+007200 PROCEDURE DIVISION.
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE
+007500     PERFORM 2000-PROCESS-YEARS UNTIL END-OF-YEAR-FILE
+007600     PERFORM 9000-TERMINATE
+007700     STOP RUN.
+007800*----------------------------------------------------------------
+007900* 1000-INITIALIZE
+008000*----------------------------------------------------------------
+008100 1000-INITIALIZE.
+008200     OPEN INPUT YEAR-FILE
+008300     OPEN EXTEND LEAP-REPORT
+008400     IF WS-REPORT-STATUS NOT = "00" AND
+008500             WS-REPORT-STATUS NOT = "05"
+008600         OPEN OUTPUT LEAP-REPORT
+008700         MOVE WS-HEADING-LINE TO LEAP-REPORT-LINE
+008800         WRITE LEAP-REPORT-LINE
+008900         CLOSE LEAP-REPORT
+009000         OPEN EXTEND LEAP-REPORT
+009100     END-IF
+009200     ACCEPT WS-RUN-ID FROM TIME
+009300     PERFORM 1100-CHECK-FOR-CHECKPOINT
+009400     IF WS-SKIP-COUNT > 0
+009500         PERFORM 1200-SKIP-ONE-YEAR
+009600             VARYING WS-SKIP-IDX FROM 1 BY 1
+009700             UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+009800                 OR END-OF-YEAR-FILE
+009900     END-IF
+010000     PERFORM 2100-READ-YEAR.
+010100*----------------------------------------------------------------
+010200* 1100-CHECK-FOR-CHECKPOINT  --  a checkpoint from a prior,
+010300*     interrupted run means we pick up the same run-id and
+010400*     resume past the years already reported.
+010500*----------------------------------------------------------------
+010600 1100-CHECK-FOR-CHECKPOINT.
+010700     OPEN INPUT CHECKPOINT-FILE
+010800     IF WS-CKPT-STATUS = "00"
+010900         READ CHECKPOINT-FILE
+011000             AT END
+011100                 CONTINUE
+011200             NOT AT END
+011300                 MOVE "Y" TO WS-CKPT-FOUND
+011400         END-READ
+011500         CLOSE CHECKPOINT-FILE
+011600     END-IF
+011700     IF CHECKPOINT-WAS-FOUND
+011800         MOVE CKPT-LAST-RECORD-NO TO WS-SKIP-COUNT
+011900         MOVE CKPT-RUN-ID TO WS-RUN-ID
+012000     END-IF.
+012100*----------------------------------------------------------------
+012200* 1200-SKIP-ONE-YEAR
+012300*----------------------------------------------------------------
+012400 1200-SKIP-ONE-YEAR.
+012500     READ YEAR-FILE
+012600         AT END
+012700             MOVE "Y" TO WS-EOF-SWITCH
+012800     END-READ
+012900     IF NOT END-OF-YEAR-FILE
+013000         ADD 1 TO WS-RECORD-COUNT
+013100     END-IF.
+013200*----------------------------------------------------------------
+013300* 2000-PROCESS-YEARS  --  the checkpoint is rewritten after every
+013350*     year, the same as LEAPRPT, so a restart's skip count always
+013375*     matches exactly what is already on that file - never more,
+013380*     never fewer.  LEAP-REPORT is closed and reopened EXTEND
+013385*     right after its WRITE, for the same reason: it forces this
+013390*     year's detail line to disk before the checkpoint that
+013395*     covers it is written, so an abend can never leave the
+013398*     checkpoint ahead of what LEAPRPT actually holds.
+013400*----------------------------------------------------------------
+013500 2000-PROCESS-YEARS.
+013600     ADD 1 TO WS-RECORD-COUNT
+013700     CALL "LEAP" USING YR-CANDIDATE-YEAR WS-LEAP-FLAG WS-RUN-ID
+013800     MOVE YR-CANDIDATE-YEAR TO DL-YEAR
+013900     IF WS-YEAR-IS-LEAP
+014000         MOVE "LEAP YEAR" TO DL-RESULT-TEXT
+014100     ELSE
+014200         MOVE "NOT A LEAP YEAR" TO DL-RESULT-TEXT
+014300     END-IF
+014400     MOVE WS-DETAIL-LINE TO LEAP-REPORT-LINE
+014500     WRITE LEAP-REPORT-LINE
+014600     CLOSE LEAP-REPORT
+014700     OPEN EXTEND LEAP-REPORT
+014900     PERFORM 2400-WRITE-CHECKPOINT
+015100     PERFORM 2100-READ-YEAR.
+015200*----------------------------------------------------------------
+015300* 2100-READ-YEAR
+015400*----------------------------------------------------------------
+015500 2100-READ-YEAR.
+015600     READ YEAR-FILE
+015700         AT END
+015800             MOVE "Y" TO WS-EOF-SWITCH
+015900     END-READ.
+016000*----------------------------------------------------------------
+016100* 2400-WRITE-CHECKPOINT  --  rewrites LEAPCKPT with just the
+016200*     latest position, so the file always holds one record.
+016300*----------------------------------------------------------------
+016400 2400-WRITE-CHECKPOINT.
+016500     OPEN OUTPUT CHECKPOINT-FILE
+016600     MOVE WS-RUN-ID TO CKPT-RUN-ID
+016700     MOVE "LEAPBAT" TO CKPT-PROGRAM-ID
+016800     MOVE WS-RECORD-COUNT TO CKPT-LAST-RECORD-NO
+016850     MOVE 0 TO CKPT-RUNNING-TOTAL
+016900     WRITE CHECKPOINT-RECORD
+017000     CLOSE CHECKPOINT-FILE.
+017100*----------------------------------------------------------------
+017200* 9000-TERMINATE  --  a run that reaches end of file normally has
+017300*     nothing left to restart, so LEAPCKPT is scratched rather
+017400*     than rewritten one last time; its mere presence on the
+017500*     next run is then a reliable sign that this run never
+017600*     finished.
+017700*----------------------------------------------------------------
+017800 9000-TERMINATE.
+017900     CALL "CBL_DELETE_FILE" USING WS-CKPT-FILENAME
+018000             RETURNING WS-CKPT-DELETE-RC
+018100     CLOSE YEAR-FILE
+018200     CLOSE LEAP-REPORT.
