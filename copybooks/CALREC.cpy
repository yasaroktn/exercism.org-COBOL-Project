@@ -0,0 +1,13 @@
+      *=================================================================
+      * CALREC  --  one calendar day, as written by CALGEN.
+      *=================================================================
+       01  CALENDAR-RECORD.
+           05  CAL-DATE.
+               10  CAL-YEAR                PIC 9(04).
+               10  CAL-MONTH                PIC 9(02).
+               10  CAL-DAY                  PIC 9(02).
+           05  CAL-DAY-OF-WEEK-NAME         PIC X(09).
+           05  CAL-DAY-TYPE                 PIC X(01).
+               88  CAL-IS-BUSINESS-DAY             VALUE "B".
+               88  CAL-IS-WEEKEND                  VALUE "W".
+               88  CAL-IS-HOLIDAY                  VALUE "H".
