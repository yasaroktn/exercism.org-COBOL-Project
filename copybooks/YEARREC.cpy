@@ -0,0 +1,5 @@
+      *=================================================================
+      * YEARREC  --  one candidate year, as read by LEAPBAT.
+      *=================================================================
+       01  YEAR-RECORD.
+           05  YR-CANDIDATE-YEAR            PIC 9(04).
