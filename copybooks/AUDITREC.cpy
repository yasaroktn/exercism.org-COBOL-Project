@@ -0,0 +1,18 @@
+      *=================================================================
+      * AUDITREC.cpy
+      *
+      * Common audit-journal record, shared by every program that logs
+      * an execution to AUDITLOG (currently LEAP and the YACHT family).
+      * Fields that do not apply to a given program are left zero or
+      * spaces, e.g. AUD-YEAR is blank on a YACHT entry and AUD-DICE
+      * and AUD-CATEGORY are blank on a LEAP entry.
+      *=================================================================
+       01  AUDIT-RECORD.
+           05  AUD-DATE                PIC 9(08).
+           05  AUD-TIME                PIC 9(08).
+           05  AUD-RUN-ID              PIC 9(08).
+           05  AUD-PROGRAM-ID          PIC X(08).
+           05  AUD-YEAR                PIC 9(04).
+           05  AUD-DICE                PIC 9(05).
+           05  AUD-CATEGORY            PIC X(15).
+           05  AUD-RESULT              PIC 9(02).
