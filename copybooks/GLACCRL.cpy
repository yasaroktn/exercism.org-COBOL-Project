@@ -0,0 +1,9 @@
+      *=================================================================
+      * GLACCRL  --  one daily GL accrual posting line, as written by
+      * GLFISCAL.
+      *=================================================================
+       01  GL-ACCRUAL-RECORD.
+           05  GL-YEAR                      PIC 9(04).
+           05  GL-DAY-NUMBER                PIC 9(03).
+           05  GL-DAILY-AMOUNT              PIC S9(09)V99.
+           05  GL-CUMULATIVE-AMOUNT         PIC S9(09)V99.
