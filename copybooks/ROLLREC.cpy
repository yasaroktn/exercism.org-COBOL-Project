@@ -0,0 +1,10 @@
+      *=================================================================
+      * ROLLREC.cpy
+      *
+      * One turn of a YACHT roll sheet: the dice roll and the category
+      * the player is calling it against.  Shared by the batch scoring
+      * front end and the 12-category scorecard subsystem.
+      *=================================================================
+       01  ROLL-RECORD.
+           05  ROLL-DICE               PIC 9(05).
+           05  ROLL-CATEGORY           PIC X(15).
