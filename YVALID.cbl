@@ -0,0 +1,92 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. YVALID.
+000300 AUTHOR. TOURNAMENT-SYSTEMS-GROUP.
+000400 INSTALLATION. TOURNAMENT-SYSTEMS-GROUP.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*=================================================================
+000800* YVALID  --  validates a YACHT turn before it is scored.
+000900*
+001000* Confirms LK-CATEGORY is one of the twelve known category names
+001100* and that every digit of LK-DICE is 1-6.  Returns LK-VALID-FLAG
+001200* ("Y"/"N") and, when invalid, LK-REASON-CODE:
+001300*    10  category is not one of the 12 known category names
+001400*    20  one or more dice digits are outside 1-6
+001500*    30  both the category and the dice are bad
+001600*
+001700* MODIFICATION HISTORY
+001800*   2026-08-09  TSG  Initial version.
+001900*=================================================================
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  WS-CATEGORY-OK              PIC X(01).
+002300     88  CATEGORY-IS-VALID              VALUE "Y".
+002400 01  WS-DICE-OK                  PIC X(01).
+002500     88  DICE-IS-VALID                  VALUE "Y".
+002600 01  WS-DIE-IDX                  PIC 9(01) COMP.
+002700 LINKAGE SECTION.
+002800 01  LK-DICE.
+002900     05  LK-DIE                  PIC 9(01) OCCURS 5 TIMES
+003000                                 INDEXED BY LK-DIE-IDX.
+003100 01  LK-CATEGORY                 PIC X(15).
+003200 01  LK-VALID-FLAG               PIC X(01).
+003300     88  LK-TURN-IS-VALID               VALUE "Y".
+003400 01  LK-REASON-CODE              PIC 9(02).
+003500 PROCEDURE DIVISION USING LK-DICE LK-CATEGORY LK-VALID-FLAG
+003600         LK-REASON-CODE.
+003700 0000-MAINLINE.
+003800     PERFORM 1000-CHECK-CATEGORY
+003900     PERFORM 2000-CHECK-DICE
+004000     PERFORM 3000-SET-RESULT
+004100     GOBACK.
+004200*----------------------------------------------------------------
+004300* 1000-CHECK-CATEGORY
+004400*----------------------------------------------------------------
+004500 1000-CHECK-CATEGORY.
+004600     MOVE "N" TO WS-CATEGORY-OK
+004700     EVALUATE LK-CATEGORY
+004800         WHEN "ONES"
+004900         WHEN "TWOS"
+005000         WHEN "THREES"
+005100         WHEN "FOURS"
+005200         WHEN "FIVES"
+005300         WHEN "SIXES"
+005400         WHEN "FULL HOUSE"
+005500         WHEN "FOUR OF A KIND"
+005600         WHEN "LITTLE STRAIGHT"
+005700         WHEN "BIG STRAIGHT"
+005800         WHEN "CHOICE"
+005900         WHEN "YACHT"
+006000             MOVE "Y" TO WS-CATEGORY-OK
+006100         WHEN OTHER
+006200             MOVE "N" TO WS-CATEGORY-OK
+006300     END-EVALUATE.
+006400*----------------------------------------------------------------
+006500* 2000-CHECK-DICE  --  every face must be 1-6.
+006600*----------------------------------------------------------------
+006700 2000-CHECK-DICE.
+006800     MOVE "Y" TO WS-DICE-OK
+006900     PERFORM VARYING LK-DIE-IDX FROM 1 BY 1
+007000             UNTIL LK-DIE-IDX > 5
+007100         IF LK-DIE (LK-DIE-IDX) < 1 OR LK-DIE (LK-DIE-IDX) > 6
+007200             MOVE "N" TO WS-DICE-OK
+007300         END-IF
+007400     END-PERFORM.
+007500*----------------------------------------------------------------
+007600* 3000-SET-RESULT
+007700*----------------------------------------------------------------
+007800 3000-SET-RESULT.
+007900     EVALUATE CATEGORY-IS-VALID ALSO DICE-IS-VALID
+008000         WHEN TRUE ALSO TRUE
+008100             MOVE "Y" TO LK-VALID-FLAG
+008200             MOVE 0   TO LK-REASON-CODE
+008300         WHEN FALSE ALSO TRUE
+008400             MOVE "N" TO LK-VALID-FLAG
+008500             MOVE 10  TO LK-REASON-CODE
+008600         WHEN TRUE ALSO FALSE
+008700             MOVE "N" TO LK-VALID-FLAG
+008800             MOVE 20  TO LK-REASON-CODE
+008900         WHEN OTHER
+009000             MOVE "N" TO LK-VALID-FLAG
+009100             MOVE 30  TO LK-REASON-CODE
+009200     END-EVALUATE.
