@@ -0,0 +1,276 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. YACHTSC.
+000120 AUTHOR. TOURNAMENT-SYSTEMS-GROUP.
+000130 INSTALLATION. TOURNAMENT-SYSTEMS-GROUP.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*=================================================================
+000170* YACHTSC  --  full 12-category scorecard for one player's game.
+000180*
+000190* Reads GAMEFILE (a header record carrying the player id,
+000200* followed by twelve detail records, one per standard category)
+000210* and scores each category through YSCORE, accumulates the
+000220* upper-section subtotal (ONES through SIXES), applies the
+000230* usual bonus when that subtotal reaches 63, and writes a
+000240* scorecard report with the grand total.
+000250*
+000260* MODIFICATION HISTORY
+000270*   2026-08-09  TSG  Initial version.
+000280*=================================================================
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT GAME-FILE ASSIGN TO "GAMEFILE"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-GAME-STATUS.
+000350     SELECT SCORECARD-REPORT ASSIGN TO "SCORECARD"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-CARD-STATUS.
+000380     SELECT PLAYER-HISTORY-FILE ASSIGN TO "PLAYHIST"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000410         RECORD KEY IS PH-PLAYER-ID
+000420         FILE STATUS IS WS-HIST-STATUS.
+000430     SELECT REJECT-FILE ASSIGN TO "SCOREREJ"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-REJECT-STATUS.
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  GAME-FILE.
+000490 COPY GAMEREC.
+000500 FD  SCORECARD-REPORT.
+000510 01  SCORECARD-LINE              PIC X(80).
+000520 FD  PLAYER-HISTORY-FILE.
+000530 COPY PLAYHIST.
+000540 FD  REJECT-FILE.
+000550 COPY REJREC.
+000560 WORKING-STORAGE SECTION.
+000570 01  WS-GAME-STATUS              PIC X(02).
+000580 01  WS-CARD-STATUS              PIC X(02).
+000590 01  WS-HIST-STATUS              PIC X(02).
+000600 01  WS-REJECT-STATUS            PIC X(02).
+000610 01  WS-VALID-FLAG               PIC X(01).
+000620     88  TURN-IS-VALID                  VALUE "Y".
+000630 01  WS-REASON-CODE              PIC 9(02).
+000640 01  WS-RUN-ID                   PIC 9(08) VALUE 0.
+000650 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000660     88  END-OF-GAME-FILE               VALUE "Y".
+000670 01  WS-PLAYER-ID                PIC X(08).
+000680 01  WS-CATEGORY-SCORE           PIC 9(02).
+000690 01  WS-CAT-IDX                  PIC 9(02) COMP.
+000700 01  WS-UPPER-SUBTOTAL           PIC 9(03) VALUE 0.
+000710 01  WS-UPPER-BONUS              PIC 9(02) VALUE 0.
+000720 01  WS-GRAND-TOTAL              PIC 9(04) VALUE 0.
+000730     88  UPPER-SECTION-BONUS-EARNED VALUE 63 THRU 999.
+000740*----------------------------------------------------------------
+000750* The twelve standard categories, in scorecard order.  Category
+000760* 1-6 (ONES..SIXES) make up the upper section.
+000770*----------------------------------------------------------------
+000780 01  WS-CATEGORY-NAMES.
+000790     05  FILLER PIC X(15) VALUE "ONES".
+000800     05  FILLER PIC X(15) VALUE "TWOS".
+000810     05  FILLER PIC X(15) VALUE "THREES".
+000820     05  FILLER PIC X(15) VALUE "FOURS".
+000830     05  FILLER PIC X(15) VALUE "FIVES".
+000840     05  FILLER PIC X(15) VALUE "SIXES".
+000850     05  FILLER PIC X(15) VALUE "FULL HOUSE".
+000860     05  FILLER PIC X(15) VALUE "FOUR OF A KIND".
+000870     05  FILLER PIC X(15) VALUE "LITTLE STRAIGHT".
+000880     05  FILLER PIC X(15) VALUE "BIG STRAIGHT".
+000890     05  FILLER PIC X(15) VALUE "CHOICE".
+000900     05  FILLER PIC X(15) VALUE "YACHT".
+000910 01  WS-CATEGORY-TABLE REDEFINES WS-CATEGORY-NAMES.
+000920     05  WS-CAT-ENTRY OCCURS 12 TIMES INDEXED BY WS-CAT-TAB-IDX.
+000930         10  WS-CAT-NAME         PIC X(15).
+000940 01  WS-CATEGORY-SCORES.
+000950     05  WS-CAT-SCORE PIC 9(02) OCCURS 12 TIMES
+000960                                 INDEXED BY WS-SCORE-IDX.
+000970 PROCEDURE DIVISION.
+000980 0000-MAINLINE.
+000990     PERFORM 1000-INITIALIZE
+001000     PERFORM 2000-PROCESS-DETAIL UNTIL END-OF-GAME-FILE
+001010     PERFORM 3000-COMPUTE-TOTALS
+001020     PERFORM 4000-WRITE-SCORECARD
+001030     PERFORM 5000-UPDATE-PLAYER-HISTORY
+001040     PERFORM 9000-TERMINATE
+001050     STOP RUN.
+001060*----------------------------------------------------------------
+001070* 1000-INITIALIZE
+001080*----------------------------------------------------------------
+001090 1000-INITIALIZE.
+001100     OPEN INPUT GAME-FILE
+001110     OPEN OUTPUT SCORECARD-REPORT
+001120     PERFORM VARYING WS-SCORE-IDX FROM 1 BY 1
+001130             UNTIL WS-SCORE-IDX > 12
+001140         MOVE 0 TO WS-CAT-SCORE (WS-SCORE-IDX)
+001150     END-PERFORM
+001160     ACCEPT WS-RUN-ID FROM TIME
+001170     PERFORM 1100-READ-GAME-RECORD
+001180     IF GAME-IS-HEADER
+001190         MOVE GAME-PLAYER-ID TO WS-PLAYER-ID
+001200         PERFORM 1100-READ-GAME-RECORD
+001210     END-IF.
+001220*----------------------------------------------------------------
+001230* 1100-READ-GAME-RECORD
+001240*----------------------------------------------------------------
+001250 1100-READ-GAME-RECORD.
+001260     READ GAME-FILE
+001270         AT END
+001280             MOVE "Y" TO WS-EOF-SWITCH
+001290     END-READ.
+001300*----------------------------------------------------------------
+001310* 2000-PROCESS-DETAIL  --  validate one category detail record
+001320*                          before it is scored, the same gate
+001330*                          YACHT and YACHTBAT use ahead of their
+001340*                          own CALLs to YSCORE.
+001350*----------------------------------------------------------------
+001360 2000-PROCESS-DETAIL.
+001370     CALL "YVALID" USING GAME-DICE GAME-CATEGORY WS-VALID-FLAG
+001380             WS-REASON-CODE
+001390     IF TURN-IS-VALID
+001400         PERFORM 2100-SCORE-DETAIL
+001410     ELSE
+001420         PERFORM 2200-REJECT-DETAIL
+001430     END-IF
+001440     PERFORM 1100-READ-GAME-RECORD.
+001450*----------------------------------------------------------------
+001460* 2100-SCORE-DETAIL  --  score the detail record and file its
+001470*                        score under the matching scorecard slot.
+001480*----------------------------------------------------------------
+001490 2100-SCORE-DETAIL.
+001500     CALL "YSCORE" USING GAME-DICE GAME-CATEGORY
+001510             WS-CATEGORY-SCORE WS-RUN-ID
+001520     PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+001530             UNTIL WS-CAT-IDX > 12
+001540         IF WS-CAT-NAME (WS-CAT-IDX) = GAME-CATEGORY
+001550             MOVE WS-CATEGORY-SCORE TO WS-CAT-SCORE (WS-CAT-IDX)
+001560         END-IF
+001570     END-PERFORM.
+001580*----------------------------------------------------------------
+001590* 2200-REJECT-DETAIL  --  bad category or bad dice; recorded on
+001600*                         SCOREREJ instead of scored as a zero.
+001610*----------------------------------------------------------------
+001620 2200-REJECT-DETAIL.
+001630     OPEN EXTEND REJECT-FILE
+001640     IF WS-REJECT-STATUS NOT = "00" AND
+001650             WS-REJECT-STATUS NOT = "05"
+001660         OPEN OUTPUT REJECT-FILE
+001670         CLOSE REJECT-FILE
+001680         OPEN EXTEND REJECT-FILE
+001690     END-IF
+001700     MOVE GAME-DICE TO REJ-DICE
+001710     MOVE GAME-CATEGORY TO REJ-CATEGORY
+001720     MOVE WS-REASON-CODE TO REJ-REASON-CODE
+001730     EVALUATE WS-REASON-CODE
+001740         WHEN 10
+001750             MOVE "UNKNOWN CATEGORY" TO REJ-REASON-TEXT
+001760         WHEN 20
+001770             MOVE "DICE DIGIT NOT 1-6" TO REJ-REASON-TEXT
+001780         WHEN 30
+001790             MOVE "BAD CATEGORY AND DICE" TO REJ-REASON-TEXT
+001800     END-EVALUATE
+001810     WRITE REJECT-RECORD
+001820     CLOSE REJECT-FILE.
+001830*----------------------------------------------------------------
+001840* 3000-COMPUTE-TOTALS  --  upper section subtotal, bonus and the
+001850*                          grand total across all 12 categories.
+001860*----------------------------------------------------------------
+001870 3000-COMPUTE-TOTALS.
+001880     MOVE 0 TO WS-UPPER-SUBTOTAL
+001890     MOVE 0 TO WS-GRAND-TOTAL
+001900     PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+001910             UNTIL WS-CAT-IDX > 6
+001920         ADD WS-CAT-SCORE (WS-CAT-IDX) TO WS-UPPER-SUBTOTAL
+001930     END-PERFORM
+001940     PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+001950             UNTIL WS-CAT-IDX > 12
+001960         ADD WS-CAT-SCORE (WS-CAT-IDX) TO WS-GRAND-TOTAL
+001970     END-PERFORM
+001980     IF UPPER-SECTION-BONUS-EARNED
+001990         MOVE 35 TO WS-UPPER-BONUS
+002000         ADD 35 TO WS-GRAND-TOTAL
+002010     ELSE
+002020         MOVE 0 TO WS-UPPER-BONUS
+002030     END-IF.
+002040*----------------------------------------------------------------
+002050* 4000-WRITE-SCORECARD
+002060*----------------------------------------------------------------
+002070 4000-WRITE-SCORECARD.
+002080     MOVE SPACES TO SCORECARD-LINE
+002090     STRING "SCORECARD FOR PLAYER " WS-PLAYER-ID
+002100             DELIMITED BY SIZE INTO SCORECARD-LINE
+002110     WRITE SCORECARD-LINE
+002120     PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+002130             UNTIL WS-CAT-IDX > 12
+002140         MOVE SPACES TO SCORECARD-LINE
+002150         STRING WS-CAT-NAME (WS-CAT-IDX) DELIMITED BY SIZE
+002160                 "  " DELIMITED BY SIZE
+002170                 WS-CAT-SCORE (WS-CAT-IDX) DELIMITED BY SIZE
+002180                 INTO SCORECARD-LINE
+002190         WRITE SCORECARD-LINE
+002200     END-PERFORM
+002210     MOVE SPACES TO SCORECARD-LINE
+002220     STRING "UPPER SECTION SUBTOTAL  " DELIMITED BY SIZE
+002230             WS-UPPER-SUBTOTAL DELIMITED BY SIZE
+002240             INTO SCORECARD-LINE
+002250     WRITE SCORECARD-LINE
+002260     MOVE SPACES TO SCORECARD-LINE
+002270     STRING "UPPER SECTION BONUS     " DELIMITED BY SIZE
+002280             WS-UPPER-BONUS DELIMITED BY SIZE
+002290             INTO SCORECARD-LINE
+002300     WRITE SCORECARD-LINE
+002310     MOVE SPACES TO SCORECARD-LINE
+002320     STRING "GRAND TOTAL             " DELIMITED BY SIZE
+002330             WS-GRAND-TOTAL DELIMITED BY SIZE
+002340             INTO SCORECARD-LINE
+002350     WRITE SCORECARD-LINE.
+002360*----------------------------------------------------------------
+002370* 5000-UPDATE-PLAYER-HISTORY  --  post this completed game to the
+002380*                                 player's indexed history record,
+002390*                                 creating it on the player's
+002400*                                 first game.
+002410*----------------------------------------------------------------
+002420 5000-UPDATE-PLAYER-HISTORY.
+002430     OPEN I-O PLAYER-HISTORY-FILE
+002440     IF WS-HIST-STATUS NOT = "00" AND WS-HIST-STATUS NOT = "05"
+002450         OPEN OUTPUT PLAYER-HISTORY-FILE
+002460         CLOSE PLAYER-HISTORY-FILE
+002470         OPEN I-O PLAYER-HISTORY-FILE
+002480     END-IF
+002490     MOVE WS-PLAYER-ID TO PH-PLAYER-ID
+002500     READ PLAYER-HISTORY-FILE
+002510         INVALID KEY
+002520             PERFORM 5100-ADD-PLAYER-HISTORY
+002530         NOT INVALID KEY
+002540             PERFORM 5200-CHANGE-PLAYER-HISTORY
+002550     END-READ
+002560     CLOSE PLAYER-HISTORY-FILE.
+002570*----------------------------------------------------------------
+002580* 5100-ADD-PLAYER-HISTORY  --  player's first recorded game.
+002590*----------------------------------------------------------------
+002600 5100-ADD-PLAYER-HISTORY.
+002610     MOVE WS-PLAYER-ID TO PH-PLAYER-ID
+002620     MOVE 1 TO PH-GAMES-PLAYED
+002630     MOVE WS-GRAND-TOTAL TO PH-BEST-GAME
+002640     MOVE WS-GRAND-TOTAL TO PH-CUMULATIVE-SCORE
+002650     MOVE WS-GRAND-TOTAL TO PH-AVERAGE-SCORE
+002660     WRITE PLAYER-HISTORY-RECORD.
+002670*----------------------------------------------------------------
+002680* 5200-CHANGE-PLAYER-HISTORY  --  fold this game into the
+002690*                                 player's running standings.
+002700*----------------------------------------------------------------
+002710 5200-CHANGE-PLAYER-HISTORY.
+002720     ADD 1 TO PH-GAMES-PLAYED
+002730     ADD WS-GRAND-TOTAL TO PH-CUMULATIVE-SCORE
+002740     IF WS-GRAND-TOTAL > PH-BEST-GAME
+002750         MOVE WS-GRAND-TOTAL TO PH-BEST-GAME
+002760     END-IF
+002770     COMPUTE PH-AVERAGE-SCORE ROUNDED =
+002780             PH-CUMULATIVE-SCORE / PH-GAMES-PLAYED
+002790     REWRITE PLAYER-HISTORY-RECORD.
+002800*----------------------------------------------------------------
+002810* 9000-TERMINATE
+002820*----------------------------------------------------------------
+002830 9000-TERMINATE.
+002840     CLOSE GAME-FILE
+002850     CLOSE SCORECARD-REPORT.
