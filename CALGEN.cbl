@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALGEN.
+000300 AUTHOR. TOURNAMENT-SYSTEMS-GROUP.
+000400 INSTALLATION. TOURNAMENT-SYSTEMS-GROUP.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*=================================================================
+000800* CALGEN  --  business-day calendar generator.
+000900*
+001000* Accepts a target year, CALLs LEAP to find whether that year is
+001100* a leap year, then writes one CALENDAR-RECORD per date in the
+001200* year, flagging each date as a business day (B), a weekend (W)
+001300* or a holiday (H).  Day-of-week is found with Zeller's
+001400* congruence so the flag does not depend on the host's date
+001500* support.
+001600*
+001700* MODIFICATION HISTORY
+001800*   2026-08-09  TSG  Initial version.
+001900*=================================================================
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CALENDAR-FILE ASSIGN TO "CALENDAR"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-CAL-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  CALENDAR-FILE.
+002900 COPY CALREC.
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-CAL-STATUS               PIC X(02).
+003200 01  WS-YEAR                     PIC 9(04).
+003300 01  WS-LEAP-FLAG                PIC 9(01).
+003400     88  WS-YEAR-IS-LEAP                VALUE 1.
+003410 01  WS-RUN-ID                   PIC 9(08) VALUE 0.
+003500 01  WS-MONTH-IDX                PIC 9(02) COMP.
+003600 01  WS-DAY                      PIC 9(02).
+003700*----------------------------------------------------------------
+003800* Days-per-month table, loaded once, February patched to 29
+003900* when WS-YEAR-IS-LEAP.
+004000*----------------------------------------------------------------
+004100 01  WS-MONTH-DAYS-LIST.
+004200     05  FILLER                  PIC 9(02) VALUE 31.
+004300     05  FILLER                  PIC 9(02) VALUE 28.
+004400     05  FILLER                  PIC 9(02) VALUE 31.
+004500     05  FILLER                  PIC 9(02) VALUE 30.
+004600     05  FILLER                  PIC 9(02) VALUE 31.
+004700     05  FILLER                  PIC 9(02) VALUE 30.
+004800     05  FILLER                  PIC 9(02) VALUE 31.
+004900     05  FILLER                  PIC 9(02) VALUE 31.
+005000     05  FILLER                  PIC 9(02) VALUE 30.
+005100     05  FILLER                  PIC 9(02) VALUE 31.
+005200     05  FILLER                  PIC 9(02) VALUE 30.
+005300     05  FILLER                  PIC 9(02) VALUE 31.
+005400 01  WS-MONTH-DAYS-TABLE REDEFINES WS-MONTH-DAYS-LIST.
+005500     05  WS-MONTH-DAYS           PIC 9(02) OCCURS 12 TIMES
+005600                                 INDEXED BY WS-MD-IDX.
+005700*----------------------------------------------------------------
+005800* Day-of-week names, indexed 1-7 to match WS-DOW-IDX below,
+005900* in the order Zeller's congruence returns them (0=Saturday).
+006000*----------------------------------------------------------------
+006100 01  WS-DAY-NAME-LIST.
+006200     05  FILLER                  PIC X(09) VALUE "SATURDAY".
+006300     05  FILLER                  PIC X(09) VALUE "SUNDAY".
+006400     05  FILLER                  PIC X(09) VALUE "MONDAY".
+006500     05  FILLER                  PIC X(09) VALUE "TUESDAY".
+006600     05  FILLER                  PIC X(09) VALUE "WEDNESDAY".
+006700     05  FILLER                  PIC X(09) VALUE "THURSDAY".
+006800     05  FILLER                  PIC X(09) VALUE "FRIDAY".
+006900 01  WS-DAY-NAME-TABLE REDEFINES WS-DAY-NAME-LIST.
+007000     05  WS-DAY-NAME             PIC X(09) OCCURS 7 TIMES
+007100                                 INDEXED BY WS-DN-IDX.
+007200*----------------------------------------------------------------
+007300* Fixed holiday list (month/day pairs).  Small and deliberately
+007400* so - New Year's Day, Independence Day, Christmas Day.
+007500*----------------------------------------------------------------
+007600 01  WS-HOLIDAY-LIST.
+007700     05  FILLER                  PIC 9(04) VALUE 0101.
+007800     05  FILLER                  PIC 9(04) VALUE 0704.
+007900     05  FILLER                  PIC 9(04) VALUE 1225.
+008000 01  WS-HOLIDAY-TABLE REDEFINES WS-HOLIDAY-LIST.
+008100     05  WS-HOLIDAY-MMDD         PIC 9(04) OCCURS 3 TIMES
+008200                                 INDEXED BY WS-HOL-IDX.
+008300 01  WS-TODAY-MMDD               PIC 9(04).
+008400 01  WS-HOLIDAY-FLAG             PIC X(01).
+008500     88  WS-DAY-IS-HOLIDAY              VALUE "Y".
+008600*----------------------------------------------------------------
+008700* Zeller's congruence working fields.
+008800*----------------------------------------------------------------
+008900 01  WS-Z-MONTH                  PIC 9(02).
+009000 01  WS-Z-YEAR                   PIC 9(04).
+009100 01  WS-Z-CENTURY                PIC 9(02).
+009200 01  WS-Z-YEAR-OF-CENT           PIC 9(02).
+009300 01  WS-Z-TERM                   PIC 9(04).
+009310 01  WS-Z-SUM                    PIC 9(06).
+009320 01  WS-Z-QUOTIENT               PIC 9(04).
+009330 01  WS-Z-YOC-DIV4               PIC 9(02).
+009340 01  WS-Z-CENT-DIV4              PIC 9(02).
+009400 01  WS-Z-H                      PIC 9(02).
+009500 01  WS-DOW-IDX                  PIC 9(01) COMP.
+009700 PROCEDURE DIVISION.
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INITIALIZE
+010000     PERFORM 2000-PROCESS-MONTH
+010100         VARYING WS-MONTH-IDX FROM 1 BY 1
+010200         UNTIL WS-MONTH-IDX > 12
+010300     PERFORM 9000-TERMINATE
+010400     STOP RUN.
+010500*----------------------------------------------------------------
+010600* 1000-INITIALIZE
+010700*----------------------------------------------------------------
+010800 1000-INITIALIZE.
+010900     OPEN OUTPUT CALENDAR-FILE
+010950     ACCEPT WS-RUN-ID FROM TIME
+011000     DISPLAY "ENTER TARGET YEAR (CCYY): "
+011100     ACCEPT WS-YEAR FROM CONSOLE
+011200     CALL "LEAP" USING WS-YEAR WS-LEAP-FLAG WS-RUN-ID
+011300     IF WS-YEAR-IS-LEAP
+011400         MOVE 29 TO WS-MONTH-DAYS (2)
+011500     END-IF.
+011600*----------------------------------------------------------------
+011700* 2000-PROCESS-MONTH
+011800*----------------------------------------------------------------
+011900 2000-PROCESS-MONTH.
+012000     PERFORM 2100-PROCESS-DAY
+012100         VARYING WS-DAY FROM 1 BY 1
+012200         UNTIL WS-DAY > WS-MONTH-DAYS (WS-MONTH-IDX).
+012300*----------------------------------------------------------------
+012400* 2100-PROCESS-DAY
+012500*----------------------------------------------------------------
+012600 2100-PROCESS-DAY.
+012700     PERFORM 2200-FIND-DAY-OF-WEEK
+012800     PERFORM 2300-CHECK-HOLIDAY
+012900     MOVE WS-YEAR TO CAL-YEAR
+013000     MOVE WS-MONTH-IDX TO CAL-MONTH
+013100     MOVE WS-DAY TO CAL-DAY
+013200     MOVE WS-DAY-NAME (WS-DOW-IDX) TO CAL-DAY-OF-WEEK-NAME
+013300     IF WS-DAY-IS-HOLIDAY
+013400         SET CAL-IS-HOLIDAY TO TRUE
+013500     ELSE
+013600         IF WS-DOW-IDX = 1 OR WS-DOW-IDX = 2
+013700             SET CAL-IS-WEEKEND TO TRUE
+013800         ELSE
+013900             SET CAL-IS-BUSINESS-DAY TO TRUE
+014000         END-IF
+014100     END-IF
+014200     WRITE CALENDAR-RECORD.
+014300*----------------------------------------------------------------
+014400* 2200-FIND-DAY-OF-WEEK  --  Zeller's congruence.  January and
+014500*     February are treated as months 13 and 14 of the prior
+014600*     year, which is why WS-Z-MONTH/WS-Z-YEAR are adjusted
+014700*     before the rest of the formula is applied.
+014800*----------------------------------------------------------------
+014900 2200-FIND-DAY-OF-WEEK.
+015000     IF WS-MONTH-IDX < 3
+015100         COMPUTE WS-Z-MONTH = WS-MONTH-IDX + 12
+015200         COMPUTE WS-Z-YEAR = WS-YEAR - 1
+015300     ELSE
+015400         MOVE WS-MONTH-IDX TO WS-Z-MONTH
+015500         MOVE WS-YEAR TO WS-Z-YEAR
+015600     END-IF
+015700     DIVIDE WS-Z-YEAR BY 100 GIVING WS-Z-CENTURY
+015800     COMPUTE WS-Z-YEAR-OF-CENT =
+015900         WS-Z-YEAR - (WS-Z-CENTURY * 100)
+016000     COMPUTE WS-Z-TERM = (13 * (WS-Z-MONTH + 1)) / 5
+016050     DIVIDE WS-Z-YEAR-OF-CENT BY 4 GIVING WS-Z-YOC-DIV4
+016060     DIVIDE WS-Z-CENTURY BY 4 GIVING WS-Z-CENT-DIV4
+016100     COMPUTE WS-Z-SUM = WS-DAY + WS-Z-TERM + WS-Z-YEAR-OF-CENT +
+016200         WS-Z-YOC-DIV4 + WS-Z-CENT-DIV4 +
+016300         (5 * WS-Z-CENTURY)
+016400     DIVIDE WS-Z-SUM BY 7 GIVING WS-Z-QUOTIENT
+016500         REMAINDER WS-Z-H
+016600     COMPUTE WS-DOW-IDX = WS-Z-H + 1.
+016600*----------------------------------------------------------------
+016700* 2300-CHECK-HOLIDAY
+016800*----------------------------------------------------------------
+016900 2300-CHECK-HOLIDAY.
+017000     MOVE "N" TO WS-HOLIDAY-FLAG
+017100     COMPUTE WS-TODAY-MMDD = (WS-MONTH-IDX * 100) + WS-DAY
+017200     PERFORM VARYING WS-HOL-IDX FROM 1 BY 1
+017300             UNTIL WS-HOL-IDX > 3
+017400         IF WS-TODAY-MMDD = WS-HOLIDAY-MMDD (WS-HOL-IDX)
+017500             MOVE "Y" TO WS-HOLIDAY-FLAG
+017600         END-IF
+017700     END-PERFORM.
+017800*----------------------------------------------------------------
+017900* 9000-TERMINATE
+018000*----------------------------------------------------------------
+018100 9000-TERMINATE.
+018200     CLOSE CALENDAR-FILE.
