@@ -0,0 +1,12 @@
+      *=================================================================
+      * PLAYHIST.cpy
+      *
+      * Indexed (VSAM KSDS) player-history master record, keyed on
+      * PH-PLAYER-ID.  Updated once per completed scorecard.
+      *=================================================================
+       01  PLAYER-HISTORY-RECORD.
+           05  PH-PLAYER-ID            PIC X(08).
+           05  PH-GAMES-PLAYED         PIC 9(05).
+           05  PH-BEST-GAME            PIC 9(05).
+           05  PH-CUMULATIVE-SCORE     PIC 9(07).
+           05  PH-AVERAGE-SCORE        PIC 9(03)V99.
