@@ -0,0 +1,12 @@
+      *=================================================================
+      * CHKPT.cpy
+      *
+      * Generic restart-checkpoint record.  Each long-running batch
+      * driver keeps its own checkpoint file built from this layout so
+      * a rerun can skip past records already reflected in its report.
+      *=================================================================
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-ID             PIC 9(08).
+           05  CKPT-PROGRAM-ID         PIC X(08).
+           05  CKPT-LAST-RECORD-NO     PIC 9(08).
+           05  CKPT-RUNNING-TOTAL      PIC 9(08).
