@@ -1,16 +1,37 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEAP.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-JOURNAL ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-JOURNAL.
+       01  AUDIT-JOURNAL-RECORD PIC X(60).
        WORKING-STORAGE SECTION.
-        77 WS-YEAR   PIC 9(4).
-        77 WS-RESULT PIC 9.
+        77 WS-YEAR   PIC 9(4) VALUE ZERO.
+        77 WS-RESULT PIC 9   VALUE ZERO.
         77 SONUC     PIC 99.
         77 KALAN1     PIC 99.
         77 KALAN2     PIC 99.
         77 KALAN3     PIC 999.
-       PROCEDURE DIVISION.
+        77 WS-AUDIT-STATUS PIC X(02).
+       COPY AUDITREC.
+       LINKAGE SECTION.
+        77 LK-YEAR   PIC 9(4).
+        77 LK-RESULT PIC 9.
+        77 LK-RUN-ID PIC 9(8).
+       PROCEDURE DIVISION USING LK-YEAR LK-RESULT LK-RUN-ID.
        LEAP.
+      *    LK-YEAR/LK-RESULT let another program (the fiscal-calendar
+      *    feed, the business-day calendar generator, LEAPBAT) CALL
+      *    this determination directly instead of keeping its own,
+      *    not-always-consistent leap-year check.  LK-RUN-ID is the
+      *    caller's own run-id, carried straight into AUD-RUN-ID so
+      *    every entry from one run shares it.
+           MOVE LK-YEAR TO WS-YEAR
            DIVIDE 4 INTO WS-YEAR GIVING SONUC
                                REMAINDER KALAN1
            DIVIDE 100 INTO WS-YEAR GIVING SONUC
@@ -21,6 +42,30 @@
               MOVE 1 TO WS-RESULT
            ELSE
               MOVE 0 TO WS-RESULT
-           END-IF.
+           END-IF
+           PERFORM KAYDET-DENETIM
+           MOVE WS-RESULT TO LK-RESULT
+           GO TO LEAP-EXIT.
+       KAYDET-DENETIM.
+      *    Appends this leap-year determination to the shared audit
+      *    journal so a downstream flag or payout can be traced back
+      *    to the WS-YEAR/WS-RESULT that produced it.
+           OPEN EXTEND AUDIT-JOURNAL
+           IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+               OPEN OUTPUT AUDIT-JOURNAL
+               CLOSE AUDIT-JOURNAL
+               OPEN EXTEND AUDIT-JOURNAL
+           END-IF
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           MOVE LK-RUN-ID  TO AUD-RUN-ID
+           MOVE "LEAP"     TO AUD-PROGRAM-ID
+           MOVE WS-YEAR    TO AUD-YEAR
+           MOVE 0          TO AUD-DICE
+           MOVE SPACES     TO AUD-CATEGORY
+           MOVE WS-RESULT  TO AUD-RESULT
+           MOVE AUDIT-RECORD TO AUDIT-JOURNAL-RECORD
+           WRITE AUDIT-JOURNAL-RECORD
+           CLOSE AUDIT-JOURNAL.
        LEAP-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
