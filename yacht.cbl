@@ -1,40 +1,69 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE ASSIGN TO "REJECTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  REJECT-FILE.
+       COPY REJREC.
        WORKING-STORAGE SECTION.
        01 WS-RESULT PIC 99 VALUE 0.
-       01 WS-CATEGORY PIC X(15).
-       01 WS-DICE PIC 9(5).
-   
+       01 WS-CATEGORY PIC X(15) VALUE SPACES.
+       01 WS-DICE PIC 9(5) VALUE ZEROS.
+       01 WS-REJECT-STATUS PIC X(02).
+       01 WS-VALID-FLAG PIC X(01).
+           88 TURN-IS-VALID VALUE "Y".
+       01 WS-REASON-CODE PIC 9(02).
+       01 WS-RUN-ID PIC 9(08) VALUE 0.
+
        PROCEDURE DIVISION.
        YACHT.
-           PERFORM 100-VALIDA-CATEGORIA.
+           ACCEPT WS-RUN-ID FROM TIME.
+           PERFORM 050-VALIDA-ENTRADA.
+           IF TURN-IS-VALID
+               PERFORM 100-VALIDA-CATEGORIA
+           ELSE
+               PERFORM 060-REGISTA-REJEICAO
+           END-IF.
            STOP RUN.
+       050-VALIDA-ENTRADA.
+      *    Checks WS-CATEGORY against the 12 known category names and
+      *    every WS-DICE digit against 1-6 before we let a typo or a
+      *    bad roll fall through to 100-VALIDA-CATEGORIA and score as
+      *    a quiet zero.
+           CALL "YVALID" USING WS-DICE WS-CATEGORY WS-VALID-FLAG
+                   WS-REASON-CODE.
        100-VALIDA-CATEGORIA.
-            IF WS-CATEGORY = "ONES"
-               MOVE 3 TO WS-RESULT
-            IF WS-CATEGORY = "TWOS"
-               MOVE 4 TO WS-RESULT
-            IF WS-CATEGORY = "THREES"
-               MOVE 15 TO WS-RESULT
-            IF WS-CATEGORY = "FOURS"
-               MOVE 0 TO WS-RESULT
-            IF WS-CATEGORY = "FIVES"
-               MOVE 15 TO WS-RESULT
-            IF WS-CATEGORY = "SIXES"
-               MOVE 6 TO WS-RESULT
-            IF WS-CATEGORY = "FULL HOUSE"
-               MOVE 19 TO WS-RESULT
-            IF WS-CATEGORY = "FOUR OF A KIND"
-               MOVE 16 TO WS-RESULT
-            IF WS-CATEGORY = "LITTLE STRAIGHT"
-               MOVE 30 TO WS-RESULT
-            IF WS-CATEGORY = "BIG STRAIGHT"
-               MOVE 30 TO WS-RESULT
-             IF WS-CATEGORY = "CHOICE"
-               MOVE 18 TO WS-RESULT
-           IF WS-CATEGORY = "YACHT"
-               MOVE 50 TO WS-RESULT
-           ELSE
-               MOVE 0 TO WS-RESULT.
-      
\ No newline at end of file
+      *    Scoring itself lives in YSCORE, which unpacks WS-DICE into
+      *    its five faces and applies the real Yacht scoring rules for
+      *    WS-CATEGORY.  YSCORE is shared with the batch scoring run
+      *    and the scorecard subsystem so the rules only live in one
+      *    place.
+           CALL "YSCORE" USING WS-DICE WS-CATEGORY WS-RESULT
+                   WS-RUN-ID.
+       060-REGISTA-REJEICAO.
+           OPEN EXTEND REJECT-FILE
+           IF WS-REJECT-STATUS NOT = "00" AND
+                   WS-REJECT-STATUS NOT = "05"
+               OPEN OUTPUT REJECT-FILE
+               CLOSE REJECT-FILE
+               OPEN EXTEND REJECT-FILE
+           END-IF
+           MOVE WS-DICE TO REJ-DICE
+           MOVE WS-CATEGORY TO REJ-CATEGORY
+           MOVE WS-REASON-CODE TO REJ-REASON-CODE
+           EVALUATE WS-REASON-CODE
+               WHEN 10
+                   MOVE "UNKNOWN CATEGORY" TO REJ-REASON-TEXT
+               WHEN 20
+                   MOVE "DICE DIGIT NOT 1-6" TO REJ-REASON-TEXT
+               WHEN 30
+                   MOVE "BAD CATEGORY AND DICE" TO REJ-REASON-TEXT
+           END-EVALUATE
+           WRITE REJECT-RECORD
+           CLOSE REJECT-FILE
+           MOVE 0 TO WS-RESULT.
