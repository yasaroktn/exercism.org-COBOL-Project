@@ -0,0 +1,96 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GLFISCAL.
+000300 AUTHOR. TOURNAMENT-SYSTEMS-GROUP.
+000400 INSTALLATION. TOURNAMENT-SYSTEMS-GROUP.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*=================================================================
+000800* GLFISCAL  --  GL fiscal posting calendar for straight-line
+000900*               daily accrual.
+001000*
+001100* CALLs LEAP for the fiscal year's leap flag, splits the annual
+001200* accrual amount evenly across the 365 (or 366) days of the
+001300* year, and writes one GL-ACCRUAL-RECORD per day.  The last day
+001400* absorbs whatever penny is left over from the even split, so
+001500* the cumulative amount always ties out exactly to the annual
+001600* amount entered.  LEAP was already made a plain CALLable
+001700* subroutine (LK-YEAR/LK-RESULT) for CALGEN, so this feed uses
+001800* the same call.
+001900*
+002000* MODIFICATION HISTORY
+002100*   2026-08-09  TSG  Initial version.
+002200*=================================================================
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT ACCRUAL-FILE ASSIGN TO "GLFISCAL"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-ACCRUAL-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  ACCRUAL-FILE.
+003200 COPY GLACCRL.
+003300 WORKING-STORAGE SECTION.
+003400 01  WS-ACCRUAL-STATUS           PIC X(02).
+003500 01  WS-YEAR                     PIC 9(04).
+003600 01  WS-LEAP-FLAG                PIC 9(01).
+003700     88  WS-YEAR-IS-LEAP                VALUE 1.
+003800 01  WS-DAYS-IN-YEAR             PIC 9(03).
+003810 01  WS-RUN-ID                   PIC 9(08) VALUE 0.
+003900 01  WS-ANNUAL-AMOUNT            PIC 9(09)V99.
+004000 01  WS-DAILY-AMOUNT             PIC S9(09)V99.
+004100 01  WS-PLANNED-TOTAL            PIC S9(09)V99.
+004200 01  WS-CUMULATIVE-AMOUNT        PIC S9(09)V99 VALUE 0.
+004300 01  WS-DAY-NUMBER               PIC 9(03).
+004400 PROCEDURE DIVISION.
+004500 0000-MAINLINE.
+004600     PERFORM 1000-INITIALIZE
+004700     PERFORM 2000-WRITE-ACCRUAL-DAY
+004800         VARYING WS-DAY-NUMBER FROM 1 BY 1
+004900         UNTIL WS-DAY-NUMBER > WS-DAYS-IN-YEAR
+005000     PERFORM 9000-TERMINATE
+005100     STOP RUN.
+005200*----------------------------------------------------------------
+005300* 1000-INITIALIZE
+005400*----------------------------------------------------------------
+005500 1000-INITIALIZE.
+005600     OPEN OUTPUT ACCRUAL-FILE
+005700     DISPLAY "ENTER FISCAL YEAR (CCYY): "
+005800     ACCEPT WS-YEAR FROM CONSOLE
+005900     DISPLAY "ENTER ANNUAL ACCRUAL AMOUNT: "
+006000     ACCEPT WS-ANNUAL-AMOUNT FROM CONSOLE
+006050     ACCEPT WS-RUN-ID FROM TIME
+006100     CALL "LEAP" USING WS-YEAR WS-LEAP-FLAG WS-RUN-ID
+006200     IF WS-YEAR-IS-LEAP
+006300         MOVE 366 TO WS-DAYS-IN-YEAR
+006400     ELSE
+006500         MOVE 365 TO WS-DAYS-IN-YEAR
+006600     END-IF
+006700     COMPUTE WS-DAILY-AMOUNT =
+006800         WS-ANNUAL-AMOUNT / WS-DAYS-IN-YEAR
+006900     COMPUTE WS-PLANNED-TOTAL =
+007000         WS-DAILY-AMOUNT * WS-DAYS-IN-YEAR.
+007100*----------------------------------------------------------------
+007200* 2000-WRITE-ACCRUAL-DAY  --  the final day plugs the rounding
+007300*     difference between WS-PLANNED-TOTAL and the amount the
+007400*     user actually asked to accrue, so the cumulative column
+007500*     always closes out exactly on WS-ANNUAL-AMOUNT.
+007600*----------------------------------------------------------------
+007700 2000-WRITE-ACCRUAL-DAY.
+007800     MOVE WS-YEAR TO GL-YEAR
+007900     MOVE WS-DAY-NUMBER TO GL-DAY-NUMBER
+008000     IF WS-DAY-NUMBER = WS-DAYS-IN-YEAR
+008100         COMPUTE GL-DAILY-AMOUNT =
+008200             WS-DAILY-AMOUNT +
+008300             (WS-ANNUAL-AMOUNT - WS-PLANNED-TOTAL)
+008400     ELSE
+008500         MOVE WS-DAILY-AMOUNT TO GL-DAILY-AMOUNT
+008600     END-IF
+008700     ADD GL-DAILY-AMOUNT TO WS-CUMULATIVE-AMOUNT
+008800     MOVE WS-CUMULATIVE-AMOUNT TO GL-CUMULATIVE-AMOUNT
+008900     WRITE GL-ACCRUAL-RECORD.
+009000*----------------------------------------------------------------
+009100* 9000-TERMINATE
+009200*----------------------------------------------------------------
+009300 9000-TERMINATE.
+009400     CLOSE ACCRUAL-FILE.
