@@ -0,0 +1,15 @@
+      *=================================================================
+      * GAMEREC.cpy
+      *
+      * Input to the scorecard subsystem: one header record carrying
+      * the player id, followed by twelve detail records, one per
+      * standard category, each carrying the roll called against it.
+      *=================================================================
+       01  GAME-RECORD.
+           05  GAME-REC-TYPE           PIC X(01).
+               88  GAME-IS-HEADER             VALUE "H".
+               88  GAME-IS-DETAIL             VALUE "D".
+           05  GAME-DETAIL.
+               10  GAME-PLAYER-ID          PIC X(08).
+               10  GAME-DICE               PIC 9(05).
+               10  GAME-CATEGORY           PIC X(15).
