@@ -0,0 +1,14 @@
+      *=================================================================
+      * REJREC.cpy
+      *
+      * Reject-file layout for YACHT input that fails validation.
+      * REJ-REASON-CODE:
+      *    10  category not one of the 12 known category names
+      *    20  one or more dice digits outside 1-6
+      *    30  both category and dice are bad
+      *=================================================================
+       01  REJECT-RECORD.
+           05  REJ-DICE                PIC 9(05).
+           05  REJ-CATEGORY            PIC X(15).
+           05  REJ-REASON-CODE         PIC 9(02).
+           05  REJ-REASON-TEXT         PIC X(30).
