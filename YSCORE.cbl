@@ -0,0 +1,215 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. YSCORE.
+000300 AUTHOR. TOURNAMENT-SYSTEMS-GROUP.
+000400 INSTALLATION. TOURNAMENT-SYSTEMS-GROUP.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*=================================================================
+000800* YSCORE  --  YACHT category scoring engine.
+000900*
+001000* Given a five-die roll and a requested category name, returns
+001100* the score that category earns for that roll.  This is the one
+001200* place the scoring rules live; YACHT, the batch scoring driver
+001300* and the scorecard subsystem all CALL it rather than each
+001400* keeping their own copy of the rules.
+001500*
+001600* Every resolution is appended to the shared AUDITLOG journal so
+001700* the inputs and result behind any score can be shown later.
+001800* LK-RUN-ID is supplied by the caller (its own run-id, accepted
+001900* once per execution) and moved straight into AUD-RUN-ID, so
+002000* every resolution from one run of YACHT, YACHTBAT or YACHTSC
+002100* carries the same run-id in the journal.
+002200*
+002300* MODIFICATION HISTORY
+002400*   2026-08-09  TSG  Initial version - extracted from YACHT's
+002500*                    100-VALIDA-CATEGORIA, which had returned a
+002600*                    fixed literal per category regardless of the
+002700*                    dice actually rolled.
+002800*   2026-08-09  TSG  Take LK-RUN-ID from the caller instead of
+002900*                    deriving a fresh one from TIME on every
+003000*                    call, so one run's entries share a run-id.
+003100*=================================================================
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT AUDIT-JOURNAL ASSIGN TO "AUDITLOG"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-AUDIT-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  AUDIT-JOURNAL.
+003300 01  AUDIT-JOURNAL-RECORD        PIC X(60).
+003400 WORKING-STORAGE SECTION.
+003410 01  WS-AUDIT-STATUS             PIC X(02).
+003500*----------------------------------------------------------------
+003600* Per-face die counts, 1-6, used to detect the scoring patterns.
+003700*----------------------------------------------------------------
+003800 01  WS-FACE-COUNT-TABLE.
+003900     05  WS-FACE-COUNT           PIC 9(01) OCCURS 6 TIMES
+004000                                 INDEXED BY WS-FACE-IDX.
+004100 01  WS-DIE-IDX                  PIC 9(01) COMP.
+004200 01  WS-DIE-SUM                  PIC 9(02) COMP.
+004300*----------------------------------------------------------------
+004400* Switches used while scanning the face-count table.
+004500*----------------------------------------------------------------
+004600 01  WS-SWITCHES.
+004700     05  WS-THREE-FOUND          PIC X(01) VALUE "N".
+004800         88  THREE-OF-A-KIND-FOUND      VALUE "Y".
+004900     05  WS-TWO-FOUND            PIC X(01) VALUE "N".
+005000         88  TWO-OF-A-KIND-FOUND        VALUE "Y".
+005100     05  WS-FOUR-KIND-FACE       PIC 9(01) VALUE 0.
+005200 01  WS-STRAIGHT-FLAGS.
+005300     05  WS-LITTLE-STRAIGHT      PIC X(01) VALUE "Y".
+005400         88  IS-LITTLE-STRAIGHT         VALUE "Y".
+005500     05  WS-BIG-STRAIGHT         PIC X(01) VALUE "Y".
+005600         88  IS-BIG-STRAIGHT            VALUE "Y".
+005700*----------------------------------------------------------------
+005800* Audit journal fields.
+005900*----------------------------------------------------------------
+006000 COPY AUDITREC.
+006100 LINKAGE SECTION.
+006200*----------------------------------------------------------------
+006300* LK-DICE lines up byte-for-byte with the caller's PIC 9(5) so
+006400* the five faces can be indexed directly with no UNSTRING.
+006500*----------------------------------------------------------------
+006600 01  LK-DICE.
+006700     05  LK-DIE                  PIC 9(01) OCCURS 5 TIMES
+006800                                 INDEXED BY LK-DIE-IDX.
+006900 01  LK-CATEGORY                 PIC X(15).
+007000 01  LK-RESULT                   PIC 9(02).
+007050 01  LK-RUN-ID                   PIC 9(08).
+007100 PROCEDURE DIVISION USING LK-DICE LK-CATEGORY LK-RESULT
+007150         LK-RUN-ID.
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE
+007400     PERFORM 2000-COUNT-FACES
+007500     PERFORM 3000-CHECK-PATTERNS
+007600     PERFORM 4000-SCORE-CATEGORY
+007700     PERFORM 8000-WRITE-AUDIT-RECORD
+007800     GOBACK.
+007900*----------------------------------------------------------------
+008000* 1000-INITIALIZE
+008100*----------------------------------------------------------------
+008200 1000-INITIALIZE.
+008300     MOVE 0 TO LK-RESULT
+008400     MOVE 0 TO WS-DIE-SUM
+008500     MOVE "N" TO WS-THREE-FOUND
+008600     MOVE "N" TO WS-TWO-FOUND
+008700     MOVE 0 TO WS-FOUR-KIND-FACE
+008800     MOVE "Y" TO WS-LITTLE-STRAIGHT
+008900     MOVE "Y" TO WS-BIG-STRAIGHT
+009000     PERFORM VARYING WS-FACE-IDX FROM 1 BY 1
+009100             UNTIL WS-FACE-IDX > 6
+009200         MOVE 0 TO WS-FACE-COUNT (WS-FACE-IDX)
+009300     END-PERFORM.
+009400*----------------------------------------------------------------
+009500* 2000-COUNT-FACES  --  tally each face value and the roll sum.
+009600*----------------------------------------------------------------
+009700 2000-COUNT-FACES.
+009800     PERFORM VARYING LK-DIE-IDX FROM 1 BY 1
+009900             UNTIL LK-DIE-IDX > 5
+010000         SET WS-FACE-IDX TO LK-DIE (LK-DIE-IDX)
+010100         ADD 1 TO WS-FACE-COUNT (WS-FACE-IDX)
+010200         ADD LK-DIE (LK-DIE-IDX) TO WS-DIE-SUM
+010300     END-PERFORM.
+010400*----------------------------------------------------------------
+010500* 3000-CHECK-PATTERNS  --  full house, four-of-a-kind, straights.
+010600*----------------------------------------------------------------
+010700 3000-CHECK-PATTERNS.
+010800     PERFORM VARYING WS-FACE-IDX FROM 1 BY 1
+010900             UNTIL WS-FACE-IDX > 6
+011000         IF WS-FACE-COUNT (WS-FACE-IDX) = 3
+011100             MOVE "Y" TO WS-THREE-FOUND
+011200         END-IF
+011300         IF WS-FACE-COUNT (WS-FACE-IDX) = 2
+011400             MOVE "Y" TO WS-TWO-FOUND
+011500         END-IF
+011600         IF WS-FACE-COUNT (WS-FACE-IDX) >= 4
+011700             MOVE WS-FACE-IDX TO WS-FOUR-KIND-FACE
+011800         END-IF
+011900     END-PERFORM
+012000     IF WS-FACE-COUNT (1) NOT = 1 OR WS-FACE-COUNT (2) NOT = 1
+012100        OR WS-FACE-COUNT (3) NOT = 1 OR WS-FACE-COUNT (4) NOT = 1
+012200        OR WS-FACE-COUNT (5) NOT = 1
+012300         MOVE "N" TO WS-LITTLE-STRAIGHT
+012400     END-IF
+012500     IF WS-FACE-COUNT (2) NOT = 1 OR WS-FACE-COUNT (3) NOT = 1
+012600        OR WS-FACE-COUNT (4) NOT = 1 OR WS-FACE-COUNT (5) NOT = 1
+012700        OR WS-FACE-COUNT (6) NOT = 1
+012800         MOVE "N" TO WS-BIG-STRAIGHT
+012900     END-IF.
+013000*----------------------------------------------------------------
+013100* 4000-SCORE-CATEGORY  --  apply the rule for the requested
+013200*                          category to the counts above.
+013300*----------------------------------------------------------------
+013400 4000-SCORE-CATEGORY.
+013500     EVALUATE LK-CATEGORY
+013600         WHEN "ONES"
+013700             COMPUTE LK-RESULT = WS-FACE-COUNT (1) * 1
+013800         WHEN "TWOS"
+013900             COMPUTE LK-RESULT = WS-FACE-COUNT (2) * 2
+014000         WHEN "THREES"
+014100             COMPUTE LK-RESULT = WS-FACE-COUNT (3) * 3
+014200         WHEN "FOURS"
+014300             COMPUTE LK-RESULT = WS-FACE-COUNT (4) * 4
+014400         WHEN "FIVES"
+014500             COMPUTE LK-RESULT = WS-FACE-COUNT (5) * 5
+014600         WHEN "SIXES"
+014700             COMPUTE LK-RESULT = WS-FACE-COUNT (6) * 6
+014800         WHEN "FULL HOUSE"
+014900             IF THREE-OF-A-KIND-FOUND AND TWO-OF-A-KIND-FOUND
+015000                 MOVE WS-DIE-SUM TO LK-RESULT
+015100             ELSE
+015200                 MOVE 0 TO LK-RESULT
+015300             END-IF
+015400         WHEN "FOUR OF A KIND"
+015500             IF WS-FOUR-KIND-FACE > 0
+015600                 MOVE WS-DIE-SUM TO LK-RESULT
+015700             ELSE
+015800                 MOVE 0 TO LK-RESULT
+015900             END-IF
+016000         WHEN "LITTLE STRAIGHT"
+016100             IF IS-LITTLE-STRAIGHT
+016200                 MOVE 30 TO LK-RESULT
+016300             ELSE
+016400                 MOVE 0 TO LK-RESULT
+016500             END-IF
+016600         WHEN "BIG STRAIGHT"
+016700             IF IS-BIG-STRAIGHT
+016800                 MOVE 30 TO LK-RESULT
+016900             ELSE
+017000                 MOVE 0 TO LK-RESULT
+017100             END-IF
+017200         WHEN "CHOICE"
+017300             MOVE WS-DIE-SUM TO LK-RESULT
+017400         WHEN "YACHT"
+017500             IF WS-FACE-COUNT (LK-DIE (1)) = 5
+017600                 MOVE 50 TO LK-RESULT
+017700             ELSE
+017800                 MOVE 0 TO LK-RESULT
+017900             END-IF
+018000         WHEN OTHER
+018100             MOVE 0 TO LK-RESULT
+018200     END-EVALUATE.
+018300*----------------------------------------------------------------
+018400* 8000-WRITE-AUDIT-RECORD  --  append this resolution to the
+018500*                              shared audit journal.
+018600*----------------------------------------------------------------
+018700 8000-WRITE-AUDIT-RECORD.
+018710     OPEN EXTEND AUDIT-JOURNAL
+018720     IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+018730         OPEN OUTPUT AUDIT-JOURNAL
+018740         CLOSE AUDIT-JOURNAL
+018750         OPEN EXTEND AUDIT-JOURNAL
+018760     END-IF
+018900     ACCEPT AUD-DATE FROM DATE YYYYMMDD
+019000     ACCEPT AUD-TIME FROM TIME
+019100     MOVE LK-RUN-ID     TO AUD-RUN-ID
+019200     MOVE "YSCORE"      TO AUD-PROGRAM-ID
+019300     MOVE 0             TO AUD-YEAR
+019400     MOVE LK-DICE       TO AUD-DICE
+019500     MOVE LK-CATEGORY   TO AUD-CATEGORY
+019600     MOVE LK-RESULT     TO AUD-RESULT
+019700     MOVE AUDIT-RECORD TO AUDIT-JOURNAL-RECORD
+019800     WRITE AUDIT-JOURNAL-RECORD
+019900     CLOSE AUDIT-JOURNAL.
