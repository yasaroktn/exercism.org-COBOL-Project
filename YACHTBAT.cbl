@@ -0,0 +1,255 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. YACHTBAT.
+000300 AUTHOR. TOURNAMENT-SYSTEMS-GROUP.
+000400 INSTALLATION. TOURNAMENT-SYSTEMS-GROUP.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*=================================================================
+000800* YACHTBAT  --  batch scoring run for a night's YACHT roll sheet.
+000900*
+001000* Reads ROLLFILE, one turn per record (dice roll + category
+001100* called), scores each turn through YSCORE and writes a scored
+001200* line to SCOREREPT along with a running total, so a whole
+001300* night's play can be fed through in one job instead of
+001400* re-running YACHT by hand for every turn.
+001500*
+001600* MODIFICATION HISTORY
+001700*   2026-08-09  TSG  Initial version.
+001800*=================================================================
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT ROLL-FILE ASSIGN TO "ROLLFILE"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS WS-ROLL-STATUS.
+002500     SELECT SCORE-REPORT ASSIGN TO "SCOREREPT"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-REPORT-STATUS.
+002710     SELECT REJECT-FILE ASSIGN TO "BATCHREJ"
+002720         ORGANIZATION IS LINE SEQUENTIAL
+002730         FILE STATUS IS WS-REJECT-STATUS.
+002740     SELECT CHECKPOINT-FILE ASSIGN TO "YACHTCKP"
+002750         ORGANIZATION IS LINE SEQUENTIAL
+002760         FILE STATUS IS WS-CKPT-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  ROLL-FILE.
+003100 COPY ROLLREC.
+003200 FD  SCORE-REPORT.
+003300 01  SCORE-REPORT-LINE           PIC X(80).
+003310 FD  REJECT-FILE.
+003320 COPY REJREC.
+003330 FD  CHECKPOINT-FILE.
+003340 COPY CHKPT.
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-ROLL-STATUS              PIC X(02).
+003600 01  WS-REPORT-STATUS            PIC X(02).
+003610 01  WS-REJECT-STATUS            PIC X(02).
+003620 01  WS-VALID-FLAG               PIC X(01).
+003630     88  TURN-IS-VALID                  VALUE "Y".
+003640 01  WS-REASON-CODE              PIC 9(02).
+003700 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+003800     88  END-OF-ROLL-FILE               VALUE "Y".
+003900 01  WS-RUN-TOTAL                PIC 9(06) VALUE 0.
+004000 01  WS-TURN-COUNT               PIC 9(06) VALUE 0.
+004100 01  WS-RESULT                   PIC 9(02) VALUE 0.
+004110 01  WS-CKPT-STATUS              PIC X(02).
+004120 01  WS-CKPT-FOUND               PIC X(01) VALUE "N".
+004130     88  CHECKPOINT-WAS-FOUND           VALUE "Y".
+004140 01  WS-RUN-ID                   PIC 9(08) VALUE 0.
+004150 01  WS-SKIP-COUNT               PIC 9(06) VALUE 0.
+004160 01  WS-SKIP-IDX                 PIC 9(06) VALUE 0.
+004195 01  WS-CKPT-FILENAME            PIC X(08) VALUE "YACHTCKP".
+004196 01  WS-CKPT-DELETE-RC           PIC S9(09) COMP-5 VALUE 0.
+004200*----------------------------------------------------------------
+004300* Report line layouts, moved into SCORE-REPORT-LINE before WRITE.
+004400*----------------------------------------------------------------
+004500 01  WS-HEADING-LINE.
+004510     05  FILLER PIC X(19) VALUE "YACHT BATCH SCORING".
+004520     05  FILLER PIC X(61) VALUE SPACES.
+004800 01  WS-COLUMN-LINE.
+004810     05  FILLER PIC X(06) VALUE "TURN".
+004820     05  FILLER PIC X(08) VALUE "DICE".
+004830     05  FILLER PIC X(18) VALUE "CATEGORY".
+004840     05  FILLER PIC X(08) VALUE "SCORE".
+004850     05  FILLER PIC X(40) VALUE SPACES.
+005400 01  WS-DETAIL-LINE.
+005500     05  DL-TURN-NO              PIC ZZZ,ZZ9.
+005600     05  FILLER                  PIC X(03) VALUE SPACES.
+005700     05  DL-DICE                 PIC 9(05).
+005800     05  FILLER                  PIC X(04) VALUE SPACES.
+005900     05  DL-CATEGORY             PIC X(15).
+006000     05  FILLER                  PIC X(03) VALUE SPACES.
+006100     05  DL-SCORE                PIC Z9.
+006200     05  FILLER                  PIC X(40) VALUE SPACES.
+006300 01  WS-TOTAL-LINE.
+006400     05  FILLER                  PIC X(20) VALUE "RUN TOTAL".
+006500     05  TL-TOTAL                PIC ZZZ,ZZ9.
+006600     05  FILLER                  PIC X(50) VALUE SPACES.
+006700 PROCEDURE DIVISION.
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE
+007000     PERFORM 2000-PROCESS-ROLLS UNTIL END-OF-ROLL-FILE
+007100     PERFORM 3000-TERMINATE
+007200     STOP RUN.
+007300*----------------------------------------------------------------
+007400* 1000-INITIALIZE  --  SCORE-REPORT is opened EXTEND, with a
+007500*     create fallback, rather than OUTPUT, so a restart after
+007600*     an abend resumes the same report instead of erasing the
+007700*     turns already scored.  The heading is only written once,
+007800*     on a fresh start with nothing to skip.
+007900*----------------------------------------------------------------
+008000 1000-INITIALIZE.
+008100     OPEN INPUT ROLL-FILE
+008200     OPEN EXTEND SCORE-REPORT
+008300     IF WS-REPORT-STATUS NOT = "00" AND
+008400             WS-REPORT-STATUS NOT = "05"
+008500         OPEN OUTPUT SCORE-REPORT
+008600         CLOSE SCORE-REPORT
+008700         OPEN EXTEND SCORE-REPORT
+008800     END-IF
+008900     ACCEPT WS-RUN-ID FROM TIME
+009000     PERFORM 1100-CHECK-FOR-CHECKPOINT
+009100     IF WS-SKIP-COUNT = 0
+009200         MOVE WS-HEADING-LINE TO SCORE-REPORT-LINE
+009300         WRITE SCORE-REPORT-LINE
+009400         MOVE WS-COLUMN-LINE TO SCORE-REPORT-LINE
+009500         WRITE SCORE-REPORT-LINE
+009600     ELSE
+009700         PERFORM 1200-SKIP-ONE-ROLL
+009800             VARYING WS-SKIP-IDX FROM 1 BY 1
+009900             UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+010000                 OR END-OF-ROLL-FILE
+010100     END-IF
+010200     PERFORM 2100-READ-ROLL.
+010300*----------------------------------------------------------------
+010400* 1100-CHECK-FOR-CHECKPOINT  --  a checkpoint from a prior,
+010500*     interrupted run means we pick up the same run-id and
+010600*     resume past the turns already on SCOREREPT.
+010700*----------------------------------------------------------------
+010800 1100-CHECK-FOR-CHECKPOINT.
+010900     OPEN INPUT CHECKPOINT-FILE
+011000     IF WS-CKPT-STATUS = "00"
+011100         READ CHECKPOINT-FILE
+011200             AT END
+011300                 CONTINUE
+011400             NOT AT END
+011500                 MOVE "Y" TO WS-CKPT-FOUND
+011600         END-READ
+011700         CLOSE CHECKPOINT-FILE
+011800     END-IF
+011900     IF CHECKPOINT-WAS-FOUND
+012000         MOVE CKPT-LAST-RECORD-NO TO WS-SKIP-COUNT
+012100         MOVE CKPT-RUN-ID TO WS-RUN-ID
+012110         MOVE CKPT-RUNNING-TOTAL TO WS-RUN-TOTAL
+012200     END-IF.
+012300*----------------------------------------------------------------
+012400* 1200-SKIP-ONE-ROLL  --  a turn already reflected on SCOREREPT
+012500*     and folded into CKPT-RUNNING-TOTAL at the last checkpoint;
+012600*     just advance the file position past it, since WS-RUN-TOTAL
+012700*     was already restored whole in 1100-CHECK-FOR-CHECKPOINT and
+012800*     re-scoring it here would count it twice and duplicate its
+012900*     AUDITLOG entry besides.
+013000*----------------------------------------------------------------
+013100 1200-SKIP-ONE-ROLL.
+013200     READ ROLL-FILE
+013300         AT END
+013400             MOVE "Y" TO WS-EOF-SWITCH
+013500     END-READ
+013600     IF NOT END-OF-ROLL-FILE
+013700         ADD 1 TO WS-TURN-COUNT
+013800     END-IF.
+014600*----------------------------------------------------------------
+014700* 2000-PROCESS-ROLLS  --  the checkpoint is rewritten after every
+014800*     turn, the same as SCOREREPT/BATCHREJ, so a restart's skip
+014850*     count always matches exactly what is already on those
+014860*     files - never more, never fewer.
+014900 2000-PROCESS-ROLLS.
+015000     ADD 1 TO WS-TURN-COUNT
+015100     CALL "YVALID" USING ROLL-DICE ROLL-CATEGORY WS-VALID-FLAG
+015200             WS-REASON-CODE
+015300     IF TURN-IS-VALID
+015400         PERFORM 2200-SCORE-ROLL
+015500     ELSE
+015600         PERFORM 2300-REJECT-ROLL
+015700     END-IF
+016100     PERFORM 2400-WRITE-CHECKPOINT
+016300     PERFORM 2100-READ-ROLL.
+009800*----------------------------------------------------------------
+009900* 2100-READ-ROLL
+010000*----------------------------------------------------------------
+010100 2100-READ-ROLL.
+010200     READ ROLL-FILE
+010300         AT END
+010400             MOVE "Y" TO WS-EOF-SWITCH
+010500     END-READ.
+010510*----------------------------------------------------------------
+010520* 2200-SCORE-ROLL  --  closing and reopening SCORE-REPORT right
+010522*     after the WRITE forces this turn's detail line to disk
+010524*     immediately, the same as the checkpoint rewritten right
+010526*     after it in 2000-PROCESS-ROLLS, so an abend can never leave
+010528*     the checkpoint ahead of what SCOREREPT actually holds.
+010530*----------------------------------------------------------------
+010540 2200-SCORE-ROLL.
+010550     CALL "YSCORE" USING ROLL-DICE ROLL-CATEGORY WS-RESULT
+010555             WS-RUN-ID
+010560     ADD WS-RESULT TO WS-RUN-TOTAL
+010570     MOVE WS-TURN-COUNT TO DL-TURN-NO
+010580     MOVE ROLL-DICE TO DL-DICE
+010590     MOVE ROLL-CATEGORY TO DL-CATEGORY
+010600     MOVE WS-RESULT TO DL-SCORE
+010610     MOVE WS-DETAIL-LINE TO SCORE-REPORT-LINE
+010620     WRITE SCORE-REPORT-LINE
+010625     CLOSE SCORE-REPORT
+010628     OPEN EXTEND SCORE-REPORT.
+010630*----------------------------------------------------------------
+010640* 2300-REJECT-ROLL  --  bad category or bad dice; recorded on
+010650*                       BATCHREJ instead of scored as a zero.
+010660*----------------------------------------------------------------
+010670 2300-REJECT-ROLL.
+010680     OPEN EXTEND REJECT-FILE
+010690     IF WS-REJECT-STATUS NOT = "00" AND
+010700             WS-REJECT-STATUS NOT = "05"
+010710         OPEN OUTPUT REJECT-FILE
+010720         CLOSE REJECT-FILE
+010730         OPEN EXTEND REJECT-FILE
+010740     END-IF
+010750     MOVE ROLL-DICE TO REJ-DICE
+010760     MOVE ROLL-CATEGORY TO REJ-CATEGORY
+010770     MOVE WS-REASON-CODE TO REJ-REASON-CODE
+010780     EVALUATE WS-REASON-CODE
+010790         WHEN 10
+010800             MOVE "UNKNOWN CATEGORY" TO REJ-REASON-TEXT
+010810         WHEN 20
+010820             MOVE "DICE DIGIT NOT 1-6" TO REJ-REASON-TEXT
+010830         WHEN 30
+010840             MOVE "BAD CATEGORY AND DICE" TO REJ-REASON-TEXT
+010850     END-EVALUATE
+010860     WRITE REJECT-RECORD
+010870     CLOSE REJECT-FILE.
+010880*----------------------------------------------------------------
+010885* 2400-WRITE-CHECKPOINT  --  rewrites YACHTCKP with just the
+010886*     latest position, so the file always holds one record.
+010887*----------------------------------------------------------------
+010888 2400-WRITE-CHECKPOINT.
+010889     OPEN OUTPUT CHECKPOINT-FILE
+010890     MOVE WS-RUN-ID TO CKPT-RUN-ID
+010891     MOVE "YACHTBAT" TO CKPT-PROGRAM-ID
+010892     MOVE WS-TURN-COUNT TO CKPT-LAST-RECORD-NO
+010893     MOVE WS-RUN-TOTAL TO CKPT-RUNNING-TOTAL
+010894     WRITE CHECKPOINT-RECORD
+010895     CLOSE CHECKPOINT-FILE.
+010896*----------------------------------------------------------------
+010897* 3000-TERMINATE  --  a run that reaches end of file normally has
+010898*     nothing left to restart, so YACHTCKP is scratched rather
+010899*     than rewritten one last time; its mere presence on the next
+010900*     run is then a reliable sign that this run never finished.
+010901*----------------------------------------------------------------
+010902 3000-TERMINATE.
+010903     CALL "CBL_DELETE_FILE" USING WS-CKPT-FILENAME
+010904             RETURNING WS-CKPT-DELETE-RC
+011000     MOVE WS-RUN-TOTAL TO TL-TOTAL
+011100     MOVE WS-TOTAL-LINE TO SCORE-REPORT-LINE
+011200     WRITE SCORE-REPORT-LINE
+011300     CLOSE ROLL-FILE
+011400     CLOSE SCORE-REPORT.
